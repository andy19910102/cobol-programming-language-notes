@@ -0,0 +1,64 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RateLookup.
+000030 AUTHOR. Huang An Sheng.
+000040 DATE-WRITTEN. Aug 09th 2026.
+000050*
+000060*-----------------------------------------------------------*
+000070* MODIFICATION HISTORY                                      *
+000080*-----------------------------------------------------------*
+000090* DATE        INIT  DESCRIPTION                              *
+000100* 09AUG2026   HAS   Initial version - stands in for the      *
+000110*                   upstream pricing feed until MathFunctions*
+000120*                   is wired to the real rate service; looks *
+000130*                   up a rate for a transaction id and hands *
+000140*                   it back to the calling program.          *
+000150*-----------------------------------------------------------*
+000160* This subprogram is CALLed by MathFunctions in place of the *
+000170* fixed Num2 literal that used to drive the MULTIPLY step.   *
+000180* The rate returned is keyed off the last digit of the       *
+000190* transaction id, which mimics a per-transaction rate table  *
+000200* lookup until the real pricing feed interface is available. *
+000210*-----------------------------------------------------------*
+000220 ENVIRONMENT DIVISION.
+000230*
+000240 DATA DIVISION.
+000250 WORKING-STORAGE SECTION.
+000260*-----------------------------------------------------------*
+000270* RATE TABLE                                                *
+000280*-----------------------------------------------------------*
+000290 01  RL-TRANS-KEY.
+000300     05  RL-KEY-FILLER              PIC X(09).
+000310     05  RL-KEY-LAST-DIGIT          PIC 9(01).
+000320*
+000330 01  RL-RATE-TABLE-VALUES.
+000340     05  FILLER  PIC 9(01) VALUE 4.
+000350     05  FILLER  PIC 9(01) VALUE 5.
+000360     05  FILLER  PIC 9(01) VALUE 6.
+000370     05  FILLER  PIC 9(01) VALUE 7.
+000380     05  FILLER  PIC 9(01) VALUE 8.
+000390     05  FILLER  PIC 9(01) VALUE 9.
+000400     05  FILLER  PIC 9(01) VALUE 1.
+000410     05  FILLER  PIC 9(01) VALUE 2.
+000420     05  FILLER  PIC 9(01) VALUE 3.
+000430     05  FILLER  PIC 9(01) VALUE 4.
+000440 01  RL-RATE-TABLE REDEFINES RL-RATE-TABLE-VALUES.
+000450     05  RL-RATE-ENTRY              PIC 9(01) OCCURS 10 TIMES.
+000460*
+000470 01  RL-SUBSCRIPT                   PIC 9(02) COMP VALUE 0.
+000480*
+000490 LINKAGE SECTION.
+000500 01  LK-TRANS-ID                    PIC X(10).
+000510 01  LK-RATE                        PIC 9(01).
+000520*
+000530 PROCEDURE DIVISION USING LK-TRANS-ID, LK-RATE.
+000540*=============================================================*
+000550 0000-MAINLINE.
+000560*=============================================================*
+000570     MOVE LK-TRANS-ID TO RL-TRANS-KEY
+000580     IF RL-KEY-LAST-DIGIT NUMERIC
+000590         COMPUTE RL-SUBSCRIPT = RL-KEY-LAST-DIGIT + 1
+000600     ELSE
+000610         MOVE 1 TO RL-SUBSCRIPT
+000620     END-IF
+000630     MOVE RL-RATE-ENTRY (RL-SUBSCRIPT) TO LK-RATE
+000640     GOBACK.
