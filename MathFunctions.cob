@@ -1,29 +1,349 @@
-       >>SOURCE FORMAT FREE
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MathFunctions.
-AUTHOR. Huang An Sheng.
-DATE-WRITTEN. Aug 05th 2022
-ENVIRONMENT DIVISION. 
-DATA DIVISION.
-FILE SECTION.
-WORKING-STORAGE SECTION.
-01 Num1 PIC 9 VALUE 5.
-01 Num2 PIC 9 VALUE 4.
-01 Num3 PIC 9 VALUE 3.
-01 Ans PIC S99V99 VALUE 0.
-01 Rem PIC 9V99.
-
-PROCEDURE DIVISION.
-
-ADD Num1 TO Num2 GIVING Ans
-DISPLAY Ans
-SUBTRACT Num1 FROM Num2 GIVING Ans
-DISPLAY Ans
-MULTIPLY Num1 BY Num2 GIVING Ans
-DISPLAY Ans
-DIVIDE Num1 INTO Num2 GIVING Ans
-DISPLAY Ans
-DIVIDE Num1 INTO Num2 GIVING Ans REMAINDER Rem
-DISPLAY "Remainer " Rem
-
-STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. MathFunctions.
+000030 AUTHOR. Huang An Sheng.
+000040 DATE-WRITTEN. Aug 05th 2022.
+000050*
+000060*-----------------------------------------------------------*
+000070* MODIFICATION HISTORY                                      *
+000080*-----------------------------------------------------------*
+000090* DATE        INIT  DESCRIPTION                              *
+000100* 09AUG2026   HAS   Read NUM1/NUM2/NUM3 from a daily         *
+000110*                   transaction file instead of hardcoded    *
+000120*                   VALUE literals; batch the arithmetic     *
+000130*                   over the whole file.                     *
+000140* 09AUG2026   HAS   Added end-of-day summary report of       *
+000150*                   records processed, Ans total, and the    *
+000160*                   non-zero-remainder tally.                *
+000170* 09AUG2026   HAS   Added ON SIZE ERROR trapping to the ADD  *
+000180*                   and MULTIPLY steps, with an exception    *
+000190*                   counter and exception log record.        *
+000200* 09AUG2026   HAS   Added zero-divisor validation ahead of   *
+000210*                   the DIVIDE steps; bad records are        *
+000220*                   rejected instead of abending the batch.  *
+000230* 09AUG2026   HAS   Results now kept on an indexed history   *
+000240*                   file keyed by transaction id, so prior   *
+000250*                   days' Ans/Rem can be looked up directly. *
+000260* 09AUG2026   HAS   MULTIPLY step now uses a rate CALLed     *
+000270*                   from RateLookup, keyed by transaction id, *
+000280*                   instead of the fixed Num2 literal.        *
+000290* 09AUG2026   HAS   Widened NUM1/NUM2/NUM3 to PIC 9(02) so   *
+000300*                   the ON SIZE ERROR traps on ADD/MULTIPLY  *
+000310*                   are reachable with realistic values, and *
+000320*                   skipped the post-arithmetic DISPLAY/total *
+000330*                   when a size error fires so a stale Ans   *
+000340*                   is never re-added into WS-ANS-TOTAL.      *
+000350*-----------------------------------------------------------*
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT TRANS-FILE ASSIGN TO "TRANFILE"
+000400         ORGANIZATION IS SEQUENTIAL
+000410         FILE STATUS IS WS-TRANS-STATUS.
+000420*
+000430     SELECT RPT-FILE ASSIGN TO "RPTFILE"
+000440         ORGANIZATION IS SEQUENTIAL
+000450         FILE STATUS IS WS-RPT-STATUS.
+000460*
+000470     SELECT EXCP-FILE ASSIGN TO "EXCPFILE"
+000480         ORGANIZATION IS SEQUENTIAL
+000490         FILE STATUS IS WS-EXCP-STATUS.
+000500*
+000510     SELECT REJT-FILE ASSIGN TO "REJTFILE"
+000520         ORGANIZATION IS SEQUENTIAL
+000530         FILE STATUS IS WS-REJT-STATUS.
+000540*
+000550     SELECT HIST-FILE ASSIGN TO "HISTFILE"
+000560         ORGANIZATION IS INDEXED
+000570         ACCESS MODE IS DYNAMIC
+000580         RECORD KEY IS HIST-TRANS-ID
+000590         FILE STATUS IS WS-HIST-STATUS.
+000600*
+000610 DATA DIVISION.
+000620 FILE SECTION.
+000630*-----------------------------------------------------------*
+000640* TRANS-FILE - DAILY TRANSACTION INPUT                       *
+000650*-----------------------------------------------------------*
+000660 FD  TRANS-FILE
+000670     RECORDING MODE IS F.
+000680 01  TRANS-REC.
+000690     05  TRANS-ID                   PIC X(10).
+000700     05  NUM1                       PIC 9(02).
+000710     05  NUM2                       PIC 9(02).
+000720     05  NUM3                       PIC 9(02).
+000730     05  FILLER                     PIC X(54).
+000740*
+000750*-----------------------------------------------------------*
+000760* RPT-FILE - END-OF-DAY SUMMARY REPORT                       *
+000770*-----------------------------------------------------------*
+000780 FD  RPT-FILE
+000790     RECORDING MODE IS F.
+000800 01  RPT-REC                        PIC X(80).
+000810*
+000820*-----------------------------------------------------------*
+000830* EXCP-FILE - ARITHMETIC OVERFLOW EXCEPTION LOG              *
+000840*-----------------------------------------------------------*
+000850 FD  EXCP-FILE
+000860     RECORDING MODE IS F.
+000870 01  EXCP-REC.
+000880     05  EXCP-TRANS-ID              PIC X(10).
+000890     05  EXCP-OPERATION             PIC X(08).
+000900     05  EXCP-NUM1                  PIC 9(02).
+000910     05  EXCP-NUM2                  PIC 9(02).
+000920     05  FILLER                     PIC X(58).
+000930*
+000940*-----------------------------------------------------------*
+000950* REJT-FILE - ZERO-DIVISOR REJECT FILE                       *
+000960*-----------------------------------------------------------*
+000970 FD  REJT-FILE
+000980     RECORDING MODE IS F.
+000990 01  REJT-REC.
+001000     05  REJT-TRANS-ID              PIC X(10).
+001010     05  REJT-NUM1                  PIC 9(02).
+001020     05  REJT-NUM2                  PIC 9(02).
+001030     05  REJT-NUM3                  PIC 9(02).
+001040     05  REJT-REASON                PIC X(30).
+001050     05  FILLER                     PIC X(24).
+001060*
+001070*-----------------------------------------------------------*
+001080* HIST-FILE - PER-TRANSACTION RESULT HISTORY (INDEXED)       *
+001090*-----------------------------------------------------------*
+001100 FD  HIST-FILE.
+001110 01  HIST-REC.
+001120     05  HIST-TRANS-ID              PIC X(10).
+001130     05  HIST-NUM1                  PIC 9(02).
+001140     05  HIST-NUM2                  PIC 9(02).
+001150     05  HIST-NUM3                  PIC 9(02).
+001160     05  HIST-ANS                   PIC S9(02)V9(02).
+001170     05  HIST-REM                   PIC 9(01)V9(02).
+001180     05  FILLER                     PIC X(17).
+001190*
+001200 WORKING-STORAGE SECTION.
+001210*-----------------------------------------------------------*
+001220* FILE STATUS FIELDS                                        *
+001230*-----------------------------------------------------------*
+001240 01  WS-TRANS-STATUS            PIC X(02) VALUE SPACES.
+001250 01  WS-RPT-STATUS              PIC X(02) VALUE SPACES.
+001260 01  WS-EXCP-STATUS             PIC X(02) VALUE SPACES.
+001270 01  WS-REJT-STATUS             PIC X(02) VALUE SPACES.
+001280 01  WS-HIST-STATUS             PIC X(02) VALUE SPACES.
+001290*
+001300*-----------------------------------------------------------*
+001310* SWITCHES                                                  *
+001320*-----------------------------------------------------------*
+001330 01  WS-SWITCHES.
+001340     05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+001350         88  WS-EOF-YES                    VALUE 'Y'.
+001360     05  WS-DIVISOR-SW           PIC X(01) VALUE 'Y'.
+001370         88  WS-DIVISOR-OK                 VALUE 'Y'.
+001380         88  WS-DIVISOR-BAD                VALUE 'N'.
+001390*
+001400*-----------------------------------------------------------*
+001410* ARITHMETIC WORK AREAS                                     *
+001420*-----------------------------------------------------------*
+001430 01  Ans                         PIC S9(02)V9(02) VALUE 0.
+001440 01  Rem                         PIC 9(01)V9(02).
+001450 01  WS-RATE                     PIC 9(01) VALUE 0.
+001460 01  WS-EXCP-OPERAND2            PIC 9(02) VALUE 0.
+001470*
+001480*-----------------------------------------------------------*
+001490* REPORT ACCUMULATORS                                       *
+001500*-----------------------------------------------------------*
+001510 01  WS-REPORT-TOTALS.
+001520     05  WS-REC-COUNT            PIC 9(07) COMP VALUE 0.
+001530     05  WS-ANS-TOTAL            PIC S9(07)V9(02) VALUE 0.
+001540     05  WS-REM-NONZERO-COUNT    PIC 9(07) COMP VALUE 0.
+001550     05  WS-EXCEPTION-COUNT      PIC 9(07) COMP VALUE 0.
+001560     05  WS-REJECT-COUNT         PIC 9(07) COMP VALUE 0.
+001570*
+001580*-----------------------------------------------------------*
+001590* REPORT LINE LAYOUTS                                       *
+001600*-----------------------------------------------------------*
+001610 01  WS-REPORT-LINE.
+001620     05  FILLER                  PIC X(25)
+001630         VALUE "MATHFUNCTIONS DAILY RUN ".
+001640     05  FILLER                  PIC X(55) VALUE SPACES.
+001650 01  WS-REC-COUNT-LINE.
+001660     05  FILLER                  PIC X(25)
+001670         VALUE "RECORDS PROCESSED . . . .".
+001680     05  WS-RCL-COUNT            PIC ZZZ,ZZ9.
+001690     05  FILLER                  PIC X(48) VALUE SPACES.
+001700 01  WS-ANS-TOTAL-LINE.
+001710     05  FILLER                  PIC X(25)
+001720         VALUE "TOTAL OF ANS . . . . . .".
+001730     05  WS-ATL-TOTAL            PIC -(6)9.99.
+001740     05  FILLER                  PIC X(45) VALUE SPACES.
+001750 01  WS-REM-COUNT-LINE.
+001760     05  FILLER                  PIC X(25)
+001770         VALUE "NON-ZERO REMAINDERS . . .".
+001780     05  WS-RML-COUNT            PIC ZZZ,ZZ9.
+001790     05  FILLER                  PIC X(48) VALUE SPACES.
+001800 01  WS-EXCP-COUNT-LINE.
+001810     05  FILLER                  PIC X(25)
+001820         VALUE "OVERFLOW EXCEPTIONS . . .".
+001830     05  WS-XCL-COUNT            PIC ZZZ,ZZ9.
+001840     05  FILLER                  PIC X(48) VALUE SPACES.
+001850*
+001860 PROCEDURE DIVISION.
+001870*=============================================================*
+001880 0000-MAINLINE.
+001890*=============================================================*
+001900     PERFORM 1000-INITIALIZE
+001910     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001920         UNTIL WS-EOF-YES
+001930     PERFORM 7000-PRODUCE-REPORT
+001940     PERFORM 8000-TERMINATE
+001950     STOP RUN.
+001960*
+001970*-------------------------------------------------------------*
+001980 1000-INITIALIZE.
+001990*-------------------------------------------------------------*
+002000     OPEN INPUT TRANS-FILE
+002010     IF WS-TRANS-STATUS NOT = "00"
+002020         DISPLAY "MATHFUNCTIONS - UNABLE TO OPEN TRANFILE, "
+002030             "STATUS " WS-TRANS-STATUS
+002040         MOVE "Y" TO WS-EOF-SW
+002050     ELSE
+002060         PERFORM 2100-READ-TRANS
+002070     END-IF
+002080     OPEN OUTPUT RPT-FILE
+002090     IF WS-RPT-STATUS NOT = "00"
+002100         DISPLAY "MATHFUNCTIONS - UNABLE TO OPEN RPTFILE, "
+002110             "STATUS " WS-RPT-STATUS
+002120     END-IF
+002130     OPEN OUTPUT EXCP-FILE
+002140     IF WS-EXCP-STATUS NOT = "00"
+002150         DISPLAY "MATHFUNCTIONS - UNABLE TO OPEN EXCPFILE, "
+002160             "STATUS " WS-EXCP-STATUS
+002170     END-IF
+002180     OPEN OUTPUT REJT-FILE
+002190     IF WS-REJT-STATUS NOT = "00"
+002200         DISPLAY "MATHFUNCTIONS - UNABLE TO OPEN REJTFILE, "
+002210             "STATUS " WS-REJT-STATUS
+002220     END-IF
+002230     OPEN I-O HIST-FILE
+002240     IF WS-HIST-STATUS = "35"
+002250         OPEN OUTPUT HIST-FILE
+002260         CLOSE HIST-FILE
+002270         OPEN I-O HIST-FILE
+002280     END-IF
+002290     IF WS-HIST-STATUS NOT = "00"
+002300         DISPLAY "MATHFUNCTIONS - UNABLE TO OPEN HISTFILE, "
+002310             "STATUS " WS-HIST-STATUS
+002320     END-IF.
+002330*
+002340*-------------------------------------------------------------*
+002350 2000-PROCESS-RECORD.
+002360*-------------------------------------------------------------*
+002370     ADD Num1 TO Num2 GIVING Ans
+002380         ON SIZE ERROR
+002390             MOVE "ADD" TO EXCP-OPERATION
+002400             MOVE Num2 TO WS-EXCP-OPERAND2
+002410             PERFORM 2200-WRITE-EXCEPTION
+002420         NOT ON SIZE ERROR
+002430             DISPLAY Ans
+002440             ADD Ans TO WS-ANS-TOTAL
+002450     END-ADD
+002460     SUBTRACT Num1 FROM Num2 GIVING Ans
+002470     DISPLAY Ans
+002480     ADD Ans TO WS-ANS-TOTAL
+002490     CALL "RateLookup" USING TRANS-ID, WS-RATE
+002500     MULTIPLY Num1 BY WS-RATE GIVING Ans
+002510         ON SIZE ERROR
+002520             MOVE "MULTIPLY" TO EXCP-OPERATION
+002530             MOVE WS-RATE TO WS-EXCP-OPERAND2
+002540             PERFORM 2200-WRITE-EXCEPTION
+002550         NOT ON SIZE ERROR
+002560             DISPLAY Ans
+002570             ADD Ans TO WS-ANS-TOTAL
+002580     END-MULTIPLY
+002590     PERFORM 2300-VALIDATE-DIVISOR
+002600     IF WS-DIVISOR-OK
+002610         DIVIDE Num1 INTO Num2 GIVING Ans
+002620         DISPLAY Ans
+002630         DIVIDE Num1 INTO Num2 GIVING Ans REMAINDER Rem
+002640         DISPLAY "Remainer " Rem
+002650         ADD Ans TO WS-ANS-TOTAL
+002660         IF Rem NOT = ZERO
+002670             ADD 1 TO WS-REM-NONZERO-COUNT
+002680         END-IF
+002690         PERFORM 2500-WRITE-HISTORY
+002700     ELSE
+002710         PERFORM 2400-WRITE-REJECT
+002720     END-IF
+002730     ADD 1 TO WS-REC-COUNT
+002740     PERFORM 2100-READ-TRANS
+002750     .
+002760 2000-EXIT.
+002770     EXIT.
+002780*
+002790*-------------------------------------------------------------*
+002800 2100-READ-TRANS.
+002810*-------------------------------------------------------------*
+002820     READ TRANS-FILE
+002830         AT END
+002840             MOVE "Y" TO WS-EOF-SW
+002850     END-READ.
+002860*
+002870*-------------------------------------------------------------*
+002880 2200-WRITE-EXCEPTION.
+002890*-------------------------------------------------------------*
+002900     ADD 1 TO WS-EXCEPTION-COUNT
+002910     MOVE TRANS-ID TO EXCP-TRANS-ID
+002920     MOVE Num1 TO EXCP-NUM1
+002930     MOVE WS-EXCP-OPERAND2 TO EXCP-NUM2
+002940     WRITE EXCP-REC.
+002950*
+002960*-------------------------------------------------------------*
+002970 2300-VALIDATE-DIVISOR.
+002980*-------------------------------------------------------------*
+002990     IF Num1 NOT = ZERO
+003000         SET WS-DIVISOR-OK TO TRUE
+003010     ELSE
+003020         SET WS-DIVISOR-BAD TO TRUE
+003030     END-IF.
+003040*
+003050*-------------------------------------------------------------*
+003060 2400-WRITE-REJECT.
+003070*-------------------------------------------------------------*
+003080     ADD 1 TO WS-REJECT-COUNT
+003090     MOVE TRANS-ID TO REJT-TRANS-ID
+003100     MOVE Num1 TO REJT-NUM1
+003110     MOVE Num2 TO REJT-NUM2
+003120     MOVE Num3 TO REJT-NUM3
+003130     MOVE "ZERO DIVISOR" TO REJT-REASON
+003140     WRITE REJT-REC.
+003150*
+003160*-------------------------------------------------------------*
+003170 2500-WRITE-HISTORY.
+003180*-------------------------------------------------------------*
+003190     MOVE TRANS-ID TO HIST-TRANS-ID
+003200     MOVE Num1 TO HIST-NUM1
+003210     MOVE Num2 TO HIST-NUM2
+003220     MOVE Num3 TO HIST-NUM3
+003230     MOVE Ans TO HIST-ANS
+003240     MOVE Rem TO HIST-REM
+003250     WRITE HIST-REC
+003260     IF WS-HIST-STATUS = "22"
+003270         REWRITE HIST-REC
+003280     END-IF.
+003290*
+003300*-------------------------------------------------------------*
+003310 7000-PRODUCE-REPORT.
+003320*-------------------------------------------------------------*
+003330     WRITE RPT-REC FROM WS-REPORT-LINE
+003340     MOVE WS-REC-COUNT TO WS-RCL-COUNT
+003350     WRITE RPT-REC FROM WS-REC-COUNT-LINE
+003360     MOVE WS-ANS-TOTAL TO WS-ATL-TOTAL
+003370     WRITE RPT-REC FROM WS-ANS-TOTAL-LINE
+003380     MOVE WS-REM-NONZERO-COUNT TO WS-RML-COUNT
+003390     WRITE RPT-REC FROM WS-REM-COUNT-LINE
+003400     MOVE WS-EXCEPTION-COUNT TO WS-XCL-COUNT
+003410     WRITE RPT-REC FROM WS-EXCP-COUNT-LINE.
+003420*-------------------------------------------------------------*
+003430 8000-TERMINATE.
+003440*-------------------------------------------------------------*
+003450     CLOSE TRANS-FILE
+003460     CLOSE EXCP-FILE
+003470     CLOSE REJT-FILE
+003480     CLOSE HIST-FILE
+003490     CLOSE RPT-FILE.
