@@ -1,29 +1,304 @@
-       >>SOURCE FORMAT FREE
-IDENTIFICATION DIVISION.
-PROGRAM-ID. Paragraphs.
-AUTHOR. Huang An Sheng.
-DATE-WRITTEN. Aug 05th 2022
-ENVIRONMENT DIVISION. 
-DATA DIVISION.
-FILE SECTION.
-WORKING-STORAGE SECTION.
-
-PROCEDURE DIVISION.
-SubOne.
-       DISPLAY "In Paragraph 1"
-       PERFORM SubTwo
-       DISPLAY "Returned to Paragraph 1"
-       PERFORM  SubFour 2 TIMES
-       STOP RUN.
-SubThree.
-       DISPLAY "In Paragraph 3".
-
-SubTwo.
-       DISPLAY "In Paragraph 2"
-       PERFORM SubThree
-       DISPLAY "Returned to Paragraph 2".
-
-SubFour.
-       DISPLAY "Repeat"
-
-STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. Paragraphs.
+000030 AUTHOR. Huang An Sheng.
+000040 DATE-WRITTEN. Aug 05th 2022.
+000050*
+000060*-----------------------------------------------------------*
+000070* MODIFICATION HISTORY                                      *
+000080*-----------------------------------------------------------*
+000090* DATE        INIT  DESCRIPTION                              *
+000100* 09AUG2026   HAS   SubOne now reads a run-parameter record  *
+000110*                   for ITERATION-COUNT instead of a hard-   *
+000120*                   coded "PERFORM SubFour 2 TIMES".         *
+000130* 09AUG2026   HAS   Added checkpoint/restart: a checkpoint   *
+000140*                   record is written after SubTwo/SubThree  *
+000150*                   complete and after each SubFour          *
+000160*                   iteration, so a restart skips completed  *
+000170*                   steps instead of starting over.          *
+000180* 09AUG2026   HAS   Added a timestamped audit record for     *
+000190*                   every entry into SubTwo/SubThree/SubFour. *
+000200* 09AUG2026   HAS   Added end-of-run control-total balancing  *
+000210*                   of actual SubTwo/SubThree/SubFour counts  *
+000220*                   against the expected counts on PARMFILE.  *
+000230* 09AUG2026   HAS   AUDIT-FILE now opens EXTEND (not OUTPUT)  *
+000240*                   on a checkpoint restart, and CKPTFILE is  *
+000250*                   reset once a run finishes with the        *
+000260*                   control totals in balance, so a restart's *
+000270*                   audit trail survives and tomorrow's run   *
+000280*                   doesn't inherit yesterday's checkpoints.  *
+000290*-----------------------------------------------------------*
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT PARM-FILE ASSIGN TO "PARMFILE"
+000340         ORGANIZATION IS SEQUENTIAL
+000350         FILE STATUS IS WS-PARM-STATUS.
+000360*
+000370     SELECT CKPT-FILE ASSIGN TO "CKPTFILE"
+000380         ORGANIZATION IS SEQUENTIAL
+000390         FILE STATUS IS WS-CKPT-STATUS.
+000400*
+000410     SELECT AUDIT-FILE ASSIGN TO "AUDTFILE"
+000420         ORGANIZATION IS SEQUENTIAL
+000430         FILE STATUS IS WS-AUDIT-STATUS.
+000440*
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470*-----------------------------------------------------------*
+000480* PARM-FILE - RUN-PARAMETER / CONTROL-TOTAL INPUT            *
+000490*-----------------------------------------------------------*
+000500 FD  PARM-FILE
+000510     RECORDING MODE IS F.
+000520 01  PARM-REC.
+000530     05  PARM-ITERATION-COUNT       PIC 9(05).
+000540     05  PARM-EXP-SUBTWO-CNT        PIC 9(05).
+000550     05  PARM-EXP-SUBTHREE-CNT      PIC 9(05).
+000560     05  PARM-EXP-SUBFOUR-CNT       PIC 9(05).
+000570     05  FILLER                     PIC X(60).
+000580*
+000590*-----------------------------------------------------------*
+000600* CKPT-FILE - CHECKPOINT/RESTART LOG                         *
+000610*-----------------------------------------------------------*
+000620 FD  CKPT-FILE
+000630     RECORDING MODE IS F.
+000640 01  CKPT-REC.
+000650     05  CKPT-STEP-NAME             PIC X(10).
+000660     05  CKPT-ITERATION             PIC 9(05).
+000670     05  CKPT-DATE                  PIC 9(08).
+000680     05  CKPT-TIME                  PIC 9(08).
+000690     05  FILLER                     PIC X(49).
+000700*
+000710*-----------------------------------------------------------*
+000720* AUDIT-FILE - PARAGRAPH ENTRY AUDIT TRAIL                   *
+000730*-----------------------------------------------------------*
+000740 FD  AUDIT-FILE
+000750     RECORDING MODE IS F.
+000760 01  AUDIT-REC.
+000770     05  AUD-PARA-NAME              PIC X(10).
+000780     05  AUD-ITERATION              PIC 9(05).
+000790     05  AUD-DATE                   PIC 9(08).
+000800     05  AUD-TIME                   PIC 9(08).
+000810     05  FILLER                     PIC X(49).
+000820*
+000830 WORKING-STORAGE SECTION.
+000840*-----------------------------------------------------------*
+000850* FILE STATUS FIELDS                                        *
+000860*-----------------------------------------------------------*
+000870 01  WS-PARM-STATUS              PIC X(02) VALUE SPACES.
+000880 01  WS-CKPT-STATUS              PIC X(02) VALUE SPACES.
+000890 01  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+000900*
+000910*-----------------------------------------------------------*
+000920* SWITCHES                                                  *
+000930*-----------------------------------------------------------*
+000940 01  WS-SWITCHES.
+000950     05  WS-CKPT-EOF-SW          PIC X(01) VALUE 'N'.
+000960         88  WS-CKPT-EOF-YES              VALUE 'Y'.
+000970     05  WS-CKPT-EXISTS-SW       PIC X(01) VALUE 'N'.
+000980         88  WS-CKPT-EXISTS               VALUE 'Y'.
+000990     05  PG-SUBTWO-DONE-SW       PIC X(01) VALUE 'N'.
+001000         88  PG-SUBTWO-DONE                VALUE 'Y'.
+001010     05  PG-CTL-BREAK-SW         PIC X(01) VALUE 'N'.
+001020         88  PG-CTL-BREAK                  VALUE 'Y'.
+001030*
+001040*-----------------------------------------------------------*
+001050* RUN-CONTROL WORK AREAS                                    *
+001060*-----------------------------------------------------------*
+001070 01  PG-RUN-CONTROLS.
+001080     05  PG-ITERATION-COUNT      PIC 9(05) COMP VALUE 0.
+001090     05  PG-SUBFOUR-RESUME-FROM  PIC 9(05) COMP VALUE 0.
+001100     05  PG-SUBFOUR-REMAINING    PIC 9(05) COMP VALUE 0.
+001110     05  PG-SUBFOUR-INDEX        PIC 9(05) COMP VALUE 0.
+001120*
+001130*-----------------------------------------------------------*
+001140* CONTROL-TOTAL WORK AREAS                                  *
+001150*-----------------------------------------------------------*
+001160 01  PG-EXPECTED-TOTALS.
+001170     05  PG-EXP-SUBTWO-CNT       PIC 9(05) COMP VALUE 0.
+001180     05  PG-EXP-SUBTHREE-CNT     PIC 9(05) COMP VALUE 0.
+001190     05  PG-EXP-SUBFOUR-CNT      PIC 9(05) COMP VALUE 0.
+001200*
+001210 01  PG-ACTUAL-TOTALS.
+001220     05  PG-ACT-SUBTWO-CNT       PIC 9(05) COMP VALUE 0.
+001230     05  PG-ACT-SUBTHREE-CNT     PIC 9(05) COMP VALUE 0.
+001240     05  PG-ACT-SUBFOUR-CNT      PIC 9(05) COMP VALUE 0.
+001250*
+001260 PROCEDURE DIVISION.
+001270*=============================================================*
+001280 SubOne.
+001290*=============================================================*
+001300     DISPLAY "In Paragraph 1"
+001310     PERFORM 1000-INITIALIZE
+001320     IF NOT PG-SUBTWO-DONE
+001330         PERFORM SubTwo
+001340         MOVE "SUBTWO" TO CKPT-STEP-NAME
+001350         MOVE ZERO TO CKPT-ITERATION
+001360         PERFORM 6000-WRITE-CHECKPOINT
+001370     END-IF
+001380     MOVE 1 TO PG-ACT-SUBTWO-CNT
+001390     MOVE 1 TO PG-ACT-SUBTHREE-CNT
+001400     DISPLAY "Returned to Paragraph 1"
+001410     COMPUTE PG-SUBFOUR-REMAINING =
+001420         PG-ITERATION-COUNT - PG-SUBFOUR-RESUME-FROM
+001430     MOVE PG-SUBFOUR-RESUME-FROM TO PG-SUBFOUR-INDEX
+001440     PERFORM SubFour PG-SUBFOUR-REMAINING TIMES
+001450     MOVE PG-SUBFOUR-INDEX TO PG-ACT-SUBFOUR-CNT
+001460     PERFORM 8100-BALANCE-CONTROL-TOTALS
+001470     PERFORM 8000-TERMINATE
+001480     STOP RUN.
+001490*
+001500*-------------------------------------------------------------*
+001510 1000-INITIALIZE.
+001520*-------------------------------------------------------------*
+001530     OPEN INPUT PARM-FILE
+001540     IF WS-PARM-STATUS = "00"
+001550         READ PARM-FILE
+001560             AT END
+001570                 DISPLAY "PARAGRAPHS - PARMFILE IS EMPTY, "
+001580                     "DEFAULTING ITERATION-COUNT TO 2"
+001590                 MOVE 2 TO PARM-ITERATION-COUNT
+001600                 MOVE 1 TO PARM-EXP-SUBTWO-CNT
+001610                 MOVE 1 TO PARM-EXP-SUBTHREE-CNT
+001620                 MOVE 2 TO PARM-EXP-SUBFOUR-CNT
+001630         END-READ
+001640     ELSE
+001650         DISPLAY "PARAGRAPHS - UNABLE TO OPEN PARMFILE, "
+001660             "STATUS " WS-PARM-STATUS
+001670             ", DEFAULTING ITERATION-COUNT TO 2"
+001680         MOVE 2 TO PARM-ITERATION-COUNT
+001690         MOVE 1 TO PARM-EXP-SUBTWO-CNT
+001700         MOVE 1 TO PARM-EXP-SUBTHREE-CNT
+001710         MOVE 2 TO PARM-EXP-SUBFOUR-CNT
+001720     END-IF
+001730     MOVE PARM-ITERATION-COUNT TO PG-ITERATION-COUNT
+001740     MOVE PARM-EXP-SUBTWO-CNT TO PG-EXP-SUBTWO-CNT
+001750     MOVE PARM-EXP-SUBTHREE-CNT TO PG-EXP-SUBTHREE-CNT
+001760     MOVE PARM-EXP-SUBFOUR-CNT TO PG-EXP-SUBFOUR-CNT
+001770     PERFORM 1100-READ-CHECKPOINTS
+001780     IF WS-CKPT-EXISTS
+001790         OPEN EXTEND AUDIT-FILE
+001800     ELSE
+001810         OPEN OUTPUT AUDIT-FILE
+001820     END-IF
+001830     IF WS-AUDIT-STATUS NOT = "00"
+001840         DISPLAY "PARAGRAPHS - UNABLE TO OPEN AUDTFILE, "
+001850             "STATUS " WS-AUDIT-STATUS
+001860     END-IF.
+001870*
+001880*-------------------------------------------------------------*
+001890 1100-READ-CHECKPOINTS.
+001900*-------------------------------------------------------------*
+001910     OPEN INPUT CKPT-FILE
+001920     IF WS-CKPT-STATUS = "00"
+001930         SET WS-CKPT-EXISTS TO TRUE
+001940         PERFORM 1150-READ-CKPT-REC
+001950         PERFORM 1160-APPLY-CKPT-REC THRU 1160-EXIT
+001960             UNTIL WS-CKPT-EOF-YES
+001970         CLOSE CKPT-FILE
+001980     END-IF
+001990     IF WS-CKPT-EXISTS
+002000         OPEN EXTEND CKPT-FILE
+002010     ELSE
+002020         OPEN OUTPUT CKPT-FILE
+002030     END-IF.
+002040*
+002050*-------------------------------------------------------------*
+002060 1150-READ-CKPT-REC.
+002070*-------------------------------------------------------------*
+002080     READ CKPT-FILE
+002090         AT END
+002100             SET WS-CKPT-EOF-YES TO TRUE
+002110     END-READ.
+002120*
+002130*-------------------------------------------------------------*
+002140 1160-APPLY-CKPT-REC.
+002150*-------------------------------------------------------------*
+002160     IF CKPT-STEP-NAME = "SUBTWO"
+002170         SET PG-SUBTWO-DONE TO TRUE
+002180     END-IF
+002190     IF CKPT-STEP-NAME = "SUBFOUR"
+002200         AND CKPT-ITERATION > PG-SUBFOUR-RESUME-FROM
+002210         MOVE CKPT-ITERATION TO PG-SUBFOUR-RESUME-FROM
+002220     END-IF
+002230     PERFORM 1150-READ-CKPT-REC
+002240     .
+002250 1160-EXIT.
+002260     EXIT.
+002270*
+002280*-------------------------------------------------------------*
+002290 SubThree.
+002300*-------------------------------------------------------------*
+002310     MOVE "SUBTHREE" TO AUD-PARA-NAME
+002320     MOVE ZERO TO AUD-ITERATION
+002330     PERFORM 7000-WRITE-AUDIT
+002340     DISPLAY "In Paragraph 3".
+002350*
+002360*-------------------------------------------------------------*
+002370 SubTwo.
+002380*-------------------------------------------------------------*
+002390     MOVE "SUBTWO" TO AUD-PARA-NAME
+002400     MOVE ZERO TO AUD-ITERATION
+002410     PERFORM 7000-WRITE-AUDIT
+002420     DISPLAY "In Paragraph 2"
+002430     PERFORM SubThree
+002440     DISPLAY "Returned to Paragraph 2".
+002450*
+002460*-------------------------------------------------------------*
+002470 SubFour.
+002480*-------------------------------------------------------------*
+002490     ADD 1 TO PG-SUBFOUR-INDEX
+002500     MOVE "SUBFOUR" TO AUD-PARA-NAME
+002510     MOVE PG-SUBFOUR-INDEX TO AUD-ITERATION
+002520     PERFORM 7000-WRITE-AUDIT
+002530     DISPLAY "Repeat"
+002540     MOVE "SUBFOUR" TO CKPT-STEP-NAME
+002550     MOVE PG-SUBFOUR-INDEX TO CKPT-ITERATION
+002560     PERFORM 6000-WRITE-CHECKPOINT.
+002570*
+002580*-------------------------------------------------------------*
+002590 6000-WRITE-CHECKPOINT.
+002600*-------------------------------------------------------------*
+002610     ACCEPT CKPT-DATE FROM DATE YYYYMMDD
+002620     ACCEPT CKPT-TIME FROM TIME
+002630     WRITE CKPT-REC.
+002640*
+002650*-------------------------------------------------------------*
+002660 7000-WRITE-AUDIT.
+002670*-------------------------------------------------------------*
+002680     ACCEPT AUD-DATE FROM DATE YYYYMMDD
+002690     ACCEPT AUD-TIME FROM TIME
+002700     WRITE AUDIT-REC.
+002710*
+002720*-------------------------------------------------------------*
+002730 8000-TERMINATE.
+002740*-------------------------------------------------------------*
+002750     IF WS-PARM-STATUS = "00"
+002760         CLOSE PARM-FILE
+002770     END-IF
+002780     CLOSE AUDIT-FILE
+002790     CLOSE CKPT-FILE
+002800     IF NOT PG-CTL-BREAK
+002810         OPEN OUTPUT CKPT-FILE
+002820         CLOSE CKPT-FILE
+002830     END-IF.
+002840*
+002850*-------------------------------------------------------------*
+002860 8100-BALANCE-CONTROL-TOTALS.
+002870*-------------------------------------------------------------*
+002880     IF PG-ACT-SUBTWO-CNT NOT = PG-EXP-SUBTWO-CNT
+002890         OR PG-ACT-SUBTHREE-CNT NOT = PG-EXP-SUBTHREE-CNT
+002900         OR PG-ACT-SUBFOUR-CNT NOT = PG-EXP-SUBFOUR-CNT
+002910         SET PG-CTL-BREAK TO TRUE
+002920     END-IF
+002930     DISPLAY "CTL TOTAL SUBTWO   ACTUAL " PG-ACT-SUBTWO-CNT
+002940         " EXPECTED " PG-EXP-SUBTWO-CNT
+002950     DISPLAY "CTL TOTAL SUBTHREE ACTUAL " PG-ACT-SUBTHREE-CNT
+002960         " EXPECTED " PG-EXP-SUBTHREE-CNT
+002970     DISPLAY "CTL TOTAL SUBFOUR  ACTUAL " PG-ACT-SUBFOUR-CNT
+002980         " EXPECTED " PG-EXP-SUBFOUR-CNT
+002990     IF PG-CTL-BREAK
+003000         DISPLAY "PARAGRAPHS - CONTROL TOTAL BREAK - "
+003010             "ACTUAL EXECUTION COUNTS DO NOT MATCH EXPECTED"
+003020     ELSE
+003030         DISPLAY "PARAGRAPHS - CONTROL TOTALS BALANCE"
+003040     END-IF.
